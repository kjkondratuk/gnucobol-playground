@@ -0,0 +1,226 @@
+      ******************************************************************
+      * AUTHOR:        REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:  20260808
+      * DATE-COMPILED:
+      * PURPOSE:       SHARED CONNECTION ROUTINE CALLED BY EVERY PROGRAM
+      *                THAT TALKS TO POSTGRES (PGCOB, DBCONNECT, REGFILE,
+      *                REGEXTR).  BUILDS THE CONNECTION STRING FROM THE
+      *                ENVIRONMENT, RETRIES WITH A BACKOFF ON FAILURE,
+      *                CHECKS PQSTATUS, AND APPENDS A ROW TO THE RUN
+      *                AUDIT FILE FOR EVERY ATTEMPT.
+      * TECTONICS:     COBC -C -STD=IBM -LPQ DBCONN.CBL
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  ORIGINAL ROUTINE, FACTORED OUT OF PGCOB/DBCONNECT
+      *                  SO CONNECTION STRING, RETRY, AND AUDIT LOGIC IS
+      *                  NOT DUPLICATED IN EVERY LOAD MODULE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCONN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITFIL ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITFIL.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * CONNECTION STRING / ENVIRONMENT
+      *----------------------------------------------------------------
+       01  WS-CONN-STRING           PIC X(128).
+       01  WS-CONN-STRING-TERM      PIC X(129).
+       01  WS-DEFAULT-CONN-STRING   PIC X(32) VALUE
+           "dbname = postgres".
+       01  WS-AUDIT-FILE-NAME       PIC X(40) VALUE "AUDITFIL".
+       01  WS-AUDIT-FILE-STATUS     PIC X(02).
+
+      *----------------------------------------------------------------
+      * RETRY / BACKOFF CONTROL
+      *----------------------------------------------------------------
+       01  WS-MAX-RETRIES           PIC 9(02) COMP VALUE 3.
+       01  WS-MAX-RETRIES-TEXT      PIC X(04).
+       01  WS-RETRY-COUNT           PIC 9(02) COMP VALUE ZERO.
+       01  WS-RETRY-DELAY-SECS      PIC 9(04) COMP VALUE ZERO.
+       01  WS-CONNECTED-SW          PIC X(01) VALUE "N".
+           88  WS-CONNECTED             VALUE "Y".
+           88  WS-NOT-CONNECTED          VALUE "N".
+
+      *----------------------------------------------------------------
+      * LIBPQ WORK AREAS
+      *----------------------------------------------------------------
+       01  WS-PQSTATUS-RESULT       USAGE BINARY-LONG.
+
+      *----------------------------------------------------------------
+      * AUDIT FIELDS
+      *----------------------------------------------------------------
+       01  WS-AUDIT-STATUS          PIC X(04).
+
+       LINKAGE SECTION.
+       01  L01-CALLER-ID            PIC X(09).
+       01  L01-CONN-HANDLE          USAGE POINTER.
+       01  L01-STATUS-CODE          PIC 9(02).
+
+       PROCEDURE DIVISION USING
+               L01-CALLER-ID
+               L01-CONN-HANDLE
+               L01-STATUS-CODE.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-CONN-STRING THRU 1000-EXIT.
+           PERFORM 1050-READ-MAX-RETRIES THRU 1050-EXIT.
+           PERFORM 2000-CONNECT-WITH-RETRY THRU 2000-EXIT.
+           PERFORM 3000-WRITE-AUDIT-ROW THRU 3000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-BUILD-CONN-STRING -- PULL THE CONNECTION STRING FROM THE
+      * PGCOB_CONNINFO ENVIRONMENT VARIABLE SO DEV/TEST/PROD DO NOT
+      * REQUIRE A RECOMPILE.  FALL BACK TO THE LOCAL DEFAULT WHEN THE
+      * VARIABLE IS NOT SET.  PQCONNECTDB TAKES A C STRING, SO THE
+      * BUILT STRING IS COPIED INTO WS-CONN-STRING-TERM WITH AN
+      * EXPLICIT X"00" TERMINATOR BEFORE IT IS EVER PASSED TO LIBPQ --
+      * A PIC X MOVE DOES NOT NULL-TERMINATE ON ITS OWN.
+      ******************************************************************
+       1000-BUILD-CONN-STRING.
+           MOVE SPACE TO WS-CONN-STRING.
+           ACCEPT WS-CONN-STRING FROM ENVIRONMENT "PGCOB_CONNINFO".
+           IF WS-CONN-STRING EQUAL SPACE THEN
+               MOVE WS-DEFAULT-CONN-STRING TO WS-CONN-STRING
+           END-IF.
+
+           MOVE SPACE TO WS-CONN-STRING-TERM.
+           STRING
+               FUNCTION TRIM(WS-CONN-STRING) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-CONN-STRING-TERM
+           END-STRING.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-READ-MAX-RETRIES -- LET PGCOB_MAX_RETRIES OVERRIDE THE
+      * DEFAULT RETRY COUNT THE SAME WAY PGCOB_CONNINFO OVERRIDES THE
+      * CONNECTION STRING, SO A RECOMPILE IS NOT NEEDED TO TUNE THIS
+      * FOR A SLOWER OR LESS RELIABLE DATABASE HOST.  A MISSING OR
+      * NON-NUMERIC VALUE LEAVES THE COMPILED-IN DEFAULT IN PLACE.
+      ******************************************************************
+       1050-READ-MAX-RETRIES.
+           MOVE SPACE TO WS-MAX-RETRIES-TEXT.
+           ACCEPT WS-MAX-RETRIES-TEXT FROM ENVIRONMENT
+               "PGCOB_MAX_RETRIES".
+           IF WS-MAX-RETRIES-TEXT NOT EQUAL SPACE
+                   AND FUNCTION TRIM(WS-MAX-RETRIES-TEXT) IS NUMERIC
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-MAX-RETRIES-TEXT))
+                   TO WS-MAX-RETRIES
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONNECT-WITH-RETRY -- ATTEMPT PQCONNECTDB UP TO
+      * WS-MAX-RETRIES TIMES, PAUSING BETWEEN ATTEMPTS, BEFORE GIVING
+      * UP AND RETURNING A NONZERO STATUS TO THE CALLER.
+      ******************************************************************
+       2000-CONNECT-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           SET WS-NOT-CONNECTED TO TRUE.
+
+           PERFORM 2100-ATTEMPT-CONNECT THRU 2100-EXIT
+               UNTIL WS-CONNECTED OR
+                   WS-RETRY-COUNT GREATER WS-MAX-RETRIES.
+
+           IF WS-CONNECTED THEN
+               MOVE ZERO TO L01-STATUS-CODE
+               MOVE "OK" TO WS-AUDIT-STATUS
+           ELSE
+               MOVE 1 TO L01-STATUS-CODE
+               MOVE "BAD" TO WS-AUDIT-STATUS
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-ATTEMPT-CONNECT -- ONE CONNECT ATTEMPT; PAUSES FIRST WHEN
+      * THIS IS A RETRY, NOT THE ORIGINAL ATTEMPT.
+      ******************************************************************
+       2100-ATTEMPT-CONNECT.
+           IF WS-RETRY-COUNT GREATER ZERO THEN
+               COMPUTE WS-RETRY-DELAY-SECS = WS-RETRY-COUNT * 2
+               CALL "C$SLEEP" USING BY VALUE WS-RETRY-DELAY-SECS
+               END-CALL
+               DISPLAY
+                   "DBCONN: RETRY " WS-RETRY-COUNT
+                   " OF " WS-MAX-RETRIES
+                   " FOR " L01-CALLER-ID
+               END-DISPLAY
+           END-IF.
+
+           CALL "PQconnectdb" USING
+               BY REFERENCE WS-CONN-STRING-TERM
+               RETURNING L01-CONN-HANDLE
+               ON EXCEPTION
+                   DISPLAY
+                       "ERROR: PQCONNECTDB LINK PROBLEM, TRY -LPQ"
+                       UPON SYSERR
+                   END-DISPLAY
+           END-CALL.
+
+           IF L01-CONN-HANDLE NOT EQUAL NULL THEN
+               CALL "PQstatus" USING
+                   BY VALUE L01-CONN-HANDLE
+                   RETURNING WS-PQSTATUS-RESULT
+               END-CALL
+               IF WS-PQSTATUS-RESULT EQUAL ZERO THEN
+                   SET WS-CONNECTED TO TRUE
+               ELSE
+                   CALL "PQfinish" USING
+                       BY VALUE L01-CONN-HANDLE
+                   END-CALL
+                   SET L01-CONN-HANDLE TO NULL
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-RETRY-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-WRITE-AUDIT-ROW -- APPEND ONE ROW TO THE RUN AUDIT FILE
+      * SO WE CAN ANSWER "WHEN DID WE LAST CONNECT" WITHOUT DIGGING
+      * THROUGH SPOOL ARCHIVES.
+      ******************************************************************
+       3000-WRITE-AUDIT-ROW.
+           MOVE SPACE TO U01-USER-ID.
+           ACCEPT U01-USER-ID FROM ENVIRONMENT "USER".
+           IF U01-USER-ID EQUAL SPACE THEN
+               ACCEPT U01-USER-ID FROM ENVIRONMENT "LOGNAME"
+           END-IF.
+
+           ACCEPT U01-RUN-DT FROM DATE YYYYMMDD.
+           ACCEPT U01-RUN-TM FROM TIME.
+           MOVE L01-CALLER-ID TO U01-PROGRAM-ID.
+           MOVE WS-AUDIT-STATUS TO U01-CONN-STATUS.
+
+      *----------------------------------------------------------------
+      * OPEN EXTEND ON A FILE THAT DOES NOT YET EXIST FAILS (STATUS 35)
+      * INSTEAD OF CREATING ONE, SO THE FIRST RUN IN A FRESH ENVIRONMENT
+      * HAS TO FALL BACK TO OPEN OUTPUT TO LAY THE FILE DOWN.
+      *----------------------------------------------------------------
+           OPEN EXTEND AUDITFIL.
+           IF WS-AUDIT-FILE-STATUS EQUAL "35" THEN
+               OPEN OUTPUT AUDITFIL
+           END-IF.
+           WRITE U01-AUDIT-RECORD.
+           CLOSE AUDITFIL.
+       3000-EXIT.
+           EXIT.
+
+       END PROGRAM DBCONN.
