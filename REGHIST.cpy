@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EFFECTIVE-DATED HISTORY LAYOUT FOR REGISTRANT NAME CHANGES.
+      * ONE ROW PER NAME THAT WAS EVER ON FILE FOR A GIVEN RID, WITH A
+      * NON-OVERLAPPING EFFECTIVE DATE RANGE.  AN OPEN-ENDED ROW (THE
+      * CURRENT NAME) CARRIES A BLANK H01-EFF-END-DT.
+      ******************************************************************
+       01  H01-HIST-RECORD.
+           05  H01-RID                        PIC 9(06).
+           05  H01-FIRST-NM                   PIC X(16).
+           05  H01-LAST-NM                    PIC X(18).
+           05  H01-EFF-START-DT               PIC 9(08).
+           05  H01-EFF-END-DT                 PIC 9(08).
