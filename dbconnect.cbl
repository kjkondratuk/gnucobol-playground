@@ -1,30 +1,59 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc -x -lpq dbconnect.cbl
+      * AUTHOR:        REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:
+      * DATE-COMPILED:
+      * PURPOSE:       STANDALONE POSTGRES CONNECTIVITY CHECK FOR THE JOB
+      *                SCHEDULER.  RETURNS A NONZERO CODE WHEN THE
+      *                CONNECTION CANNOT BE ESTABLISHED SO A PREDECESSOR
+      *                STEP CAN BE CODED AGAINST IT.
+      * TECTONICS:     COBC -m -STD=IBM -LPQ DBCONN.CBL -o DBCONN.so
+      *                COBC -X -LPQ DBCONNECT.CBL
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  ADDED A REAL PQSTATUS CHECK AND A DISTINCT
+      *                  NONZERO RETURNING CODE ON CONNECTION FAILURE;
+      *                  ROUTED THROUGH THE SHARED DBCONN SUBPROGRAM SO
+      *                  THE CONNECTION STRING, RETRY, AND AUDIT LOGIC
+      *                  MATCH PGCOB.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DBCONNECT.
+
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  PGCONN USAGE POINTER.
-       01  PGRES USAGE POINTER.
-       01  RESPTR USAGE POINTER.
-       01  RESSTR PIC X(80) BASED.
-       01  RESULT USAGE BINARY-LONG.
-       01  ANSWER PIC X(80).
+       01  PGCONN                   USAGE POINTER.
+       01  WS-CONN-STATUS           PIC 9(02).
+       01  WS-RETURN-CODE           PIC 9(02) COMP.
+       01  WS-CALLER-ID             PIC X(09) VALUE "DBCONNECT".
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "BEFORE CONNECT: " PGCONN END-DISPLAY.
 
-           CALL "PQconnectdb" USING
-               BY REFERENCE "dbname = postgres" & X"00"
-               RETURNING PGCONN
+       0000-MAINLINE.
+           DISPLAY "BEFORE CONNECT:     " PGCONN END-DISPLAY.
+
+           CALL "DBCONN" USING
+               BY REFERENCE WS-CALLER-ID
+               BY REFERENCE PGCONN
+               BY REFERENCE WS-CONN-STATUS
            END-CALL.
 
-           DISPLAY "AFTER CONNECT: " PGCONN END-DISPLAY.
+           DISPLAY "AFTER CONNECT:      " PGCONN END-DISPLAY.
+
+           IF WS-CONN-STATUS EQUAL ZERO THEN
+               DISPLAY "STATUS:             CONNECTION_OK" END-DISPLAY
+               MOVE ZERO TO WS-RETURN-CODE
+           ELSE
+               DISPLAY "STATUS:             CONNECTION_BAD"
+                   UPON SYSERR
+               END-DISPLAY
+               MOVE 2 TO WS-RETURN-CODE
+           END-IF.
+
+           IF PGCONN NOT EQUAL NULL THEN
+               CALL "PQfinish" USING BY VALUE PGCONN END-CALL
+           END-IF.
+
+           GOBACK RETURNING WS-RETURN-CODE.
 
-           GOBACK.
        END PROGRAM DBCONNECT.
