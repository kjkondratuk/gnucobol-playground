@@ -0,0 +1,272 @@
+      ******************************************************************
+      * AUTHOR:        REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:  20260808
+      * DATE-COMPILED:
+      * PURPOSE:       EXTRACTS REGISTRANTS BACK OUT OF POSTGRES AND
+      *                REBUILDS W01-RECORD ROWS ON A FIXED-WIDTH OUTPUT
+      *                FILE, SO DOWNSTREAM MAILING AND REPORTING JOBS DO
+      *                NOT NEED DIRECT DATABASE ACCESS.
+      * TECTONICS:     COBC -m -STD=IBM -LPQ DBCONN.CBL -o DBCONN.so
+      *                COBC -m -STD=IBM SSNMASK.CBL -o SSNMASK.so
+      *                COBC -X -STD=IBM -LPQ REGEXTR.CBL
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  ORIGINAL EXTRACT PROGRAM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGEXTR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGFILE-OUT ASSIGN TO "REGOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGFILE-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGFILE-OUT.
+           COPY FILEDEF.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * LIBPQ HANDLES
+      *----------------------------------------------------------------
+       01  PGCONN                   USAGE POINTER.
+       01  PGRES                    USAGE POINTER.
+       01  RESPTR                   USAGE POINTER.
+       01  RESSTR                   PIC X(80) BASED.
+       01  WS-CALL-RESULT           USAGE BINARY-LONG.
+       01  WS-CONN-STATUS           PIC 9(02).
+       01  ANSWER                   PIC X(80).
+
+      *----------------------------------------------------------------
+      * SELECT STATEMENT AND RESULT SET NAVIGATION
+      *----------------------------------------------------------------
+       01  WS-SELECT-SQL             PIC X(96).
+       01  WS-NTUPLES                USAGE BINARY-LONG.
+       01  WS-ROW-IDX                USAGE BINARY-LONG.
+       01  WS-FIELD-TEXT             PIC X(32).
+       01  WS-REG-TS-TEXT            PIC X(19).
+
+       01  WS-MASKED-SSN             PIC X(11).
+       01  WS-ROWS-EXTRACTED         PIC 9(06) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * REGFILE-OUT STATUS -- A BAD STATUS HERE MEANS THE OUTPUT FILE
+      * COULD NOT BE CREATED (BAD DD/PATH, NO SPACE, ETC), WHICH IS
+      * FATAL; THERE IS NOTHING DOWNSTREAM THAT CAN RUN WITHOUT IT.
+      *----------------------------------------------------------------
+       01  WS-REGFILE-OUT-STATUS     PIC X(02).
+
+      *----------------------------------------------------------------
+      * DBCONN CALLER ID -- MOVED TO A WORKING-STORAGE FIELD SIZED TO
+      * DBCONN'S LINKAGE ITEM SO THE CALL NEVER READS PAST A SHORT
+      * LITERAL'S STORAGE.
+      *----------------------------------------------------------------
+       01  WS-CALLER-ID              PIC X(09) VALUE "REGEXTR".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CONNECT-DATABASE THRU 2000-EXIT.
+           PERFORM 3000-OPEN-FILES THRU 3000-EXIT.
+           PERFORM 4000-RUN-QUERY THRU 4000-EXIT.
+           PERFORM 5000-EXTRACT-ROWS THRU 5000-EXIT.
+           PERFORM 7000-CLOSE-FILES THRU 7000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- BUILD THE SELECT STATEMENT
+      ******************************************************************
+       1000-INITIALIZE.
+           STRING
+               "SELECT RID, FIRST_NM, LAST_NM, SSN, REG_TS"
+                   DELIMITED BY SIZE
+               " FROM REGISTRATIONS ORDER BY RID" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-SELECT-SQL
+           END-STRING.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONNECT-DATABASE
+      ******************************************************************
+       2000-CONNECT-DATABASE.
+           CALL "DBCONN" USING
+               BY REFERENCE WS-CALLER-ID
+               BY REFERENCE PGCONN
+               BY REFERENCE WS-CONN-STATUS
+           END-CALL.
+
+           IF WS-CONN-STATUS NOT EQUAL ZERO THEN
+               DISPLAY "ERROR: REGEXTR UNABLE TO ESTABLISH CONNECTION"
+                   UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-OPEN-FILES
+      ******************************************************************
+       3000-OPEN-FILES.
+           OPEN OUTPUT REGFILE-OUT.
+           IF WS-REGFILE-OUT-STATUS NOT EQUAL "00" THEN
+               DISPLAY "ERROR: UNABLE TO OPEN REGFILE-OUT, STATUS="
+                   WS-REGFILE-OUT-STATUS UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-RUN-QUERY
+      ******************************************************************
+       4000-RUN-QUERY.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-SELECT-SQL
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT NOT EQUAL 2 THEN
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "ERROR: REGEXTR SELECT FAILED: "
+                   FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+               CALL "PQclear" USING BY VALUE PGRES END-CALL
+               GO TO BAIL
+           END-IF.
+
+           CALL "PQntuples" USING
+               BY VALUE PGRES
+               RETURNING WS-NTUPLES
+           END-CALL.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-EXTRACT-ROWS -- WALK THE RESULT SET WITH PQGETVALUE AND
+      * REBUILD A W01-RECORD PER ROW.
+      ******************************************************************
+       5000-EXTRACT-ROWS.
+           PERFORM 5100-EXTRACT-ONE-ROW THRU 5100-EXIT
+               VARYING WS-ROW-IDX FROM 0 BY 1
+               UNTIL WS-ROW-IDX GREATER OR EQUAL WS-NTUPLES.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+           DISPLAY "ROWS EXTRACTED:     " WS-ROWS-EXTRACTED
+               END-DISPLAY.
+       5000-EXIT.
+           EXIT.
+
+       5100-EXTRACT-ONE-ROW.
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES BY VALUE WS-ROW-IDX BY VALUE 0
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO WS-FIELD-TEXT.
+           STRING RESSTR DELIMITED BY X"00" INTO WS-FIELD-TEXT
+           END-STRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-TEXT))
+               TO W01-RID.
+
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES BY VALUE WS-ROW-IDX BY VALUE 1
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO W01-FIRST-NM.
+           STRING RESSTR DELIMITED BY X"00" INTO W01-FIRST-NM
+           END-STRING.
+
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES BY VALUE WS-ROW-IDX BY VALUE 2
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO W01-LAST-NM.
+           STRING RESSTR DELIMITED BY X"00" INTO W01-LAST-NM
+           END-STRING.
+
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES BY VALUE WS-ROW-IDX BY VALUE 3
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO WS-FIELD-TEXT.
+           STRING RESSTR DELIMITED BY X"00" INTO WS-FIELD-TEXT
+           END-STRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-TEXT))
+               TO W01-SSN.
+
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES BY VALUE WS-ROW-IDX BY VALUE 4
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO WS-REG-TS-TEXT.
+           STRING RESSTR DELIMITED BY X"00" INTO WS-REG-TS-TEXT
+           END-STRING.
+           UNSTRING WS-REG-TS-TEXT DELIMITED BY "-" OR " " OR ":"
+               INTO W01-REG-YYYY W01-REG-MM W01-REG-DD
+                   W01-REG-HH W01-REG-MIN W01-REG-SS
+           END-UNSTRING.
+
+           SET W01-TXN-INSERT TO TRUE.
+           WRITE W01-RECORD.
+           ADD 1 TO WS-ROWS-EXTRACTED.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+           DISPLAY
+               "EXTRACTED RID " W01-RID " SSN " WS-MASKED-SSN
+           END-DISPLAY.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-CLOSE-FILES
+      ******************************************************************
+       7000-CLOSE-FILES.
+           CLOSE REGFILE-OUT.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE -- CLOSE THE CONNECTION AND END THE RUN
+      ******************************************************************
+       8000-TERMINATE.
+           CALL "PQfinish" USING BY VALUE PGCONN END-CALL.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BAIL -- COMMON ABEND EXIT FOR UNRECOVERABLE ERRORS
+      ******************************************************************
+       BAIL.
+           STOP RUN RETURNING 1.
+
+       END PROGRAM REGEXTR.
