@@ -0,0 +1,10 @@
+      ******************************************************************
+      * AUDITREC.CPY -- ONE ROW PER CONNECTION ATTEMPT, APPENDED TO THE
+      *                 RUN AUDIT FILE BY DBCONN.
+      ******************************************************************
+       01  U01-AUDIT-RECORD.
+           05  U01-RUN-DT                 PIC 9(08).
+           05  U01-RUN-TM                 PIC 9(08).
+           05  U01-PROGRAM-ID             PIC X(09).
+           05  U01-CONN-STATUS            PIC X(04).
+           05  U01-USER-ID                PIC X(09).
