@@ -17,3 +17,7 @@
                10  W01-REG-SS                 PIC 9(02).
                10  FILLER                     PIC X(01).
                10  W01-REG-MS                 PIC 9(06).
+           05  W01-TXN-CD                     PIC X(01).
+               88  W01-TXN-INSERT                 VALUE "I".
+               88  W01-TXN-UPDATE                 VALUE "U".
+               88  W01-TXN-DELETE                 VALUE "D".
