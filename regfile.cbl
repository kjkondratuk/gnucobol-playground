@@ -0,0 +1,1522 @@
+      ******************************************************************
+      * AUTHOR:        REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:  20260808
+      * DATE-COMPILED:
+      * PURPOSE:       PRODUCTION REGISTRANT LOADER.  READS THE REAL
+      *                SEQUENTIAL REGISTRANT FILE RECORD BY RECORD AND
+      *                INSERTS EACH W01-RECORD INTO THE REGISTRATIONS
+      *                TABLE VIA PQEXECPARAMS.  REPLACES HAND-KEYED
+      *                WORKING-STORAGE ROWS (SEE PGCOB) FOR EXERCISING
+      *                THE POSTGRES CALLS AT PRODUCTION VOLUME.
+      * TECTONICS:     COBC -m -STD=IBM -LPQ DBCONN.CBL -o DBCONN.so
+      *                COBC -m -STD=IBM SSNMASK.CBL -o SSNMASK.so
+      *                COBC -X -STD=IBM -LPQ REGFILE.CBL
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  ORIGINAL FD-DRIVEN LOADER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGFILE-IN ASSIGN TO "REGIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REGFILE-IN-STATUS.
+           SELECT DISCREP-RPT ASSIGN TO "DISCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCREP-RPT-STATUS.
+           SELECT EXCP-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-RPT-STATUS.
+           SELECT DUP-RPT ASSIGN TO "DUPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-RPT-STATUS.
+           SELECT SORTWK-FILE ASSIGN TO "SRTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGFILE-IN.
+           COPY FILEDEF.
+
+       FD  DISCREP-RPT.
+       01  DR-LINE                  PIC X(100).
+
+       FD  EXCP-RPT.
+       01  EX-LINE                  PIC X(100).
+
+       FD  DUP-RPT.
+       01  DP-LINE                  PIC X(100).
+
+       SD  SORTWK-FILE.
+           COPY FILEDEF REPLACING
+               ==W01-RECORD==   BY ==SW01-RECORD==
+               ==W01-RID==      BY ==SW01-RID==
+               ==W01-FIRST-NM== BY ==SW01-FIRST-NM==
+               ==W01-LAST-NM==  BY ==SW01-LAST-NM==
+               ==W01-SSN==      BY ==SW01-SSN==
+               ==W01-REG-TS==   BY ==SW01-REG-TS==
+               ==W01-REG-YYYY== BY ==SW01-REG-YYYY==
+               ==W01-REG-MM==   BY ==SW01-REG-MM==
+               ==W01-REG-DD==   BY ==SW01-REG-DD==
+               ==W01-REG-HH==   BY ==SW01-REG-HH==
+               ==W01-REG-MIN==  BY ==SW01-REG-MIN==
+               ==W01-REG-SS==   BY ==SW01-REG-SS==
+               ==W01-REG-MS==   BY ==SW01-REG-MS==
+               ==W01-TXN-CD==   BY ==SW01-TXN-CD==
+               ==W01-TXN-INSERT== BY ==SW01-TXN-INSERT==
+               ==W01-TXN-UPDATE== BY ==SW01-TXN-UPDATE==
+               ==W01-TXN-DELETE== BY ==SW01-TXN-DELETE==.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * LIBPQ HANDLES
+      *----------------------------------------------------------------
+       01  PGCONN                   USAGE POINTER.
+       01  PGRES                    USAGE POINTER.
+       01  RESPTR                   USAGE POINTER.
+       01  RESSTR                   PIC X(80) BASED.
+       01  WS-CALL-RESULT           USAGE BINARY-LONG.
+       01  WS-CONN-STATUS           PIC 9(02).
+       01  ANSWER                   PIC X(80).
+
+      *----------------------------------------------------------------
+      * REPORT FILE STATUS -- OPEN EXTEND FAILS (STATUS 35) THE FIRST
+      * TIME A REPORT FILE DOES NOT YET EXIST, SO EACH OPEN EXTEND
+      * BELOW CHECKS ITS STATUS AND FALLS BACK TO OPEN OUTPUT.
+      *----------------------------------------------------------------
+       01  WS-DISCREP-RPT-STATUS    PIC X(02).
+       01  WS-EXCP-RPT-STATUS       PIC X(02).
+       01  WS-DUP-RPT-STATUS        PIC X(02).
+
+      *----------------------------------------------------------------
+      * REGFILE-IN STATUS -- A BAD STATUS HERE MEANS THE INPUT FILE IS
+      * MISSING OR UNREADABLE, WHICH IS FATAL; UNLIKE THE REPORT FILES
+      * ABOVE THERE IS NO OPEN-OUTPUT FALLBACK FOR "35".
+      *----------------------------------------------------------------
+       01  WS-REGFILE-IN-STATUS     PIC X(02).
+
+      *----------------------------------------------------------------
+      * DBCONN CALLER ID -- MOVED TO A WORKING-STORAGE FIELD SIZED TO
+      * DBCONN'S LINKAGE ITEM SO THE CALL NEVER READS PAST A SHORT
+      * LITERAL'S STORAGE.
+      *----------------------------------------------------------------
+       01  WS-CALLER-ID             PIC X(09) VALUE "REGFILE".
+
+      *----------------------------------------------------------------
+      * END-OF-FILE CONTROL
+      *----------------------------------------------------------------
+       01  WS-EOF-SW                PIC X(01) VALUE "N".
+           88  END-OF-FILE              VALUE "Y".
+           88  NOT-END-OF-FILE           VALUE "N".
+
+      *----------------------------------------------------------------
+      * DUPLICATE SSN DETECTION (SORT/COMPARE PASS AHEAD OF THE LOAD)
+      *----------------------------------------------------------------
+       01  WS-SORT-EOF-SW            PIC X(01) VALUE "N".
+           88  END-OF-SORT               VALUE "Y".
+           88  NOT-END-OF-SORT           VALUE "N".
+       01  WS-PREV-SSN               PIC 9(09) VALUE ZERO.
+       01  WS-PREV-RID               PIC 9(06) VALUE ZERO.
+       01  WS-DUPS-FOUND             PIC 9(06) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * DUPLICATE-SSN RID TABLE -- RIDS FLAGGED BY 2650-WRITE-DUP-
+      * EXCEPTION ARE HELD HERE SO 4100-PROCESS-ONE-RECORD CAN SKIP
+      * LOADING THEM INSTEAD OF JUST REPORTING THEM.  THE TABLE IS
+      * SIZED WELL ABOVE ANY REALISTIC NUMBER OF DUPLICATE RIDS IN ONE
+      * BATCH; IF IT EVER DOES FILL, 2650-WRITE-DUP-EXCEPTION ABENDS
+      * THE RUN RATHER THAN LETTING A RID PAST WS-MAX-DUP-RIDS GO
+      * UNTRACKED AND SLIP THROUGH 4110-CHECK-DUP-RID UNFLAGGED.
+      * 2660-INSERT-SORTED-DUP-RID KEEPS THE TABLE IN ASCENDING RID
+      * ORDER AS EACH DUPLICATE IS FOUND, SO 4110-CHECK-DUP-RID CAN
+      * LOCATE A RID WITH A BINARY SEARCH INSTEAD OF SCANNING EVERY
+      * FLAGGED RID FOR EVERY RECORD IN THE FILE.  OCCURS DEPENDING ON
+      * LIMITS SEARCH ALL TO THE RIDS ACTUALLY LOADED SO FAR.
+      *----------------------------------------------------------------
+       01  WS-MAX-DUP-RIDS           PIC 9(05) COMP VALUE 50000.
+       01  WS-DUP-RID-COUNT          PIC 9(05) COMP VALUE ZERO.
+       01  WS-DUP-RID-TABLE.
+           05  WS-DUP-RID            OCCURS 1 TO 50000 TIMES
+                   DEPENDING ON WS-DUP-RID-COUNT
+                   ASCENDING KEY IS WS-DUP-RID
+                   INDEXED BY WS-DUP-RID-IDX
+                   PIC 9(06).
+       01  WS-DUP-INSERT-POS         PIC 9(05) COMP.
+       01  WS-DUP-RID-FOUND-SW       PIC X(01).
+           88  DUP-RID-FOUND             VALUE "Y".
+           88  DUP-RID-NOT-FOUND          VALUE "N".
+
+      *----------------------------------------------------------------
+      * PARAMETER MARSHALLING SHARED BY UPDATE/DELETE TRANSACTIONS
+      *----------------------------------------------------------------
+       01  WS-NPARAMS                USAGE BINARY-LONG VALUE 5.
+       01  WS-PARAM-VALUES.
+           05  WS-PARAM-VALUE        OCCURS 5 TIMES PIC X(32).
+       01  WS-PARAM-PTRS.
+           05  WS-PARAM-PTR          OCCURS 5 TIMES USAGE POINTER.
+       01  WS-REG-TS-TEXT            PIC X(19).
+
+       01  WS-MASKED-SSN             PIC X(11).
+       01  WS-RECORDS-READ           PIC 9(06) COMP VALUE ZERO.
+       01  WS-ROWS-LOADED            PIC 9(06) COMP VALUE ZERO.
+       01  WS-ROWS-UPDATED           PIC 9(06) COMP VALUE ZERO.
+       01  WS-ROWS-DELETED           PIC 9(06) COMP VALUE ZERO.
+       01  WS-RECORDS-REJECTED       PIC 9(06) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * UPDATE/DELETE TRANSACTION STATEMENTS AND PARAMETER MARSHALLING
+      *----------------------------------------------------------------
+       01  WS-UPDATE-SQL             PIC X(160).
+       01  WS-DELETE-SQL             PIC X(80).
+       01  WS-RID-PARAM-VALUE        PIC X(32).
+
+      *----------------------------------------------------------------
+      * EFFECTIVE-DATED NAME HISTORY.  H01-HIST-RECORD (REGHIST.CPY)
+      * IS THE WORKING-STORAGE VIEW OF THE REGISTRATION_HISTORY TABLE
+      * ROW BUILT BY 4225-FETCH-OLD-NAME AND 4250-WRITE-NAME-HISTORY --
+      * ITS FIELD LENGTHS ARE WHAT SIZE THE PQEXECPARAMS TEXT VALUES
+      * STRING'D INTO WS-PARAM-VALUE FOR THOSE STATEMENTS.
+      *----------------------------------------------------------------
+       01  WS-HIST-SELECT-SQL        PIC X(64).
+       01  WS-HIST-CLOSE-SQL         PIC X(96).
+       01  WS-HIST-INSERT-SQL        PIC X(128).
+       01  WS-HIST-NTUPLES           USAGE BINARY-LONG.
+           COPY REGHIST.
+       01  WS-TODAY-DT               PIC 9(08).
+       01  WS-HIST-ROWS-WRITTEN      PIC 9(06) COMP VALUE ZERO.
+       01  WS-OLD-ROW-FOUND-SW       PIC X(01).
+           88  OLD-ROW-FOUND             VALUE "Y".
+           88  OLD-ROW-NOT-FOUND          VALUE "N".
+
+      *----------------------------------------------------------------
+      * ROWS-AFFECTED CHECK SHARED BY UPDATE/DELETE -- PQEXECPARAMS
+      * RETURNS COMMAND_OK EVEN WHEN THE WHERE CLAUSE MATCHED NOTHING,
+      * SO THE AFFECTED-ROW COUNT FROM PQCMDTUPLES IS WHAT ACTUALLY
+      * TELLS US WHETHER A ROW WAS UPDATED OR DELETED.
+      *----------------------------------------------------------------
+       01  WS-CMD-TUPLES-TEXT        PIC X(08).
+       01  WS-ROWS-AFFECTED          PIC 9(04) COMP.
+
+      *----------------------------------------------------------------
+      * BULK COPY BATCH FOR PLAIN-INSERT TRANSACTIONS.  VALIDATED
+      * INSERT ROWS ARE BUFFERED HERE AND FLUSHED VIA THE POSTGRES
+      * COPY PROTOCOL RATHER THAN ONE PQEXECPARAMS PER ROW.  UPDATE
+      * AND DELETE TRANSACTIONS STILL GO THROUGH PQEXECPARAMS ONE ROW
+      * AT A TIME SINCE THEY ARE NOT BULK-LOADABLE THROUGH COPY.
+      *----------------------------------------------------------------
+       01  WS-COPY-SQL               PIC X(96).
+       01  WS-COPY-ROW-LEN           USAGE BINARY-LONG VALUE 73.
+       01  WS-MAX-COPY-ROWS          PIC 9(04) COMP VALUE 1000.
+       01  WS-COPY-ROW-COUNT         PIC 9(04) COMP VALUE ZERO.
+       01  WS-COPY-IDX               PIC 9(04) COMP.
+       01  WS-COPY-BUFFER.
+           05  WS-COPY-LINE          OCCURS 1000 TIMES PIC X(80).
+       01  WS-COPY-REJECT-RID        PIC X(06).
+
+      *----------------------------------------------------------------
+      * ONE ENTRY PER BUFFERED INSERT ROW, CARRIED ALONGSIDE
+      * WS-COPY-LINE SO 6070-SEED-COPY-HISTORY CAN OPEN A
+      * REGISTRATION_HISTORY ROW FOR EACH RID ONCE THE COPY BATCH
+      * ACTUALLY COMMITS -- REGISTRATIONS AND REGISTRATION_HISTORY
+      * HAVE TO AGREE, SO HISTORY IS NOT SEEDED UNTIL THE ROW IS
+      * KNOWN TO BE ON FILE.
+      *----------------------------------------------------------------
+       01  WS-COPY-HIST-BUFFER.
+           05  WS-COPY-HIST-ENTRY    OCCURS 1000 TIMES.
+               10  WS-COPY-HIST-RID      PIC 9(06).
+               10  WS-COPY-HIST-FIRST-NM PIC X(16).
+               10  WS-COPY-HIST-LAST-NM  PIC X(18).
+
+      *----------------------------------------------------------------
+      * REGISTRATION TIMESTAMP VALIDATION
+      *----------------------------------------------------------------
+       01  WS-DAYS-TABLE-X.
+           05  FILLER                PIC X(24) VALUE
+               "312831303130313130313031".
+       01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-X.
+           05  WS-DAYS-IN-MONTH      PIC 9(02) OCCURS 12 TIMES.
+       01  WS-MAX-DAY                PIC 9(02).
+       01  WS-LEAP-QUOTIENT          PIC 9(04).
+       01  WS-LEAP-REMAINDER         PIC 9(02).
+       01  WS-CENTURY-QUOTIENT       PIC 9(04).
+       01  WS-CENTURY-REMAINDER      PIC 9(02).
+       01  WS-400-QUOTIENT           PIC 9(04).
+       01  WS-400-REMAINDER          PIC 9(02).
+       01  WS-LEAP-YEAR-SW           PIC X(01).
+           88  LEAP-YEAR                 VALUE "Y".
+           88  NOT-LEAP-YEAR             VALUE "N".
+       01  WS-TS-VALID-SW            PIC X(01).
+           88  TS-VALID                  VALUE "Y".
+           88  TS-INVALID                VALUE "N".
+
+      *----------------------------------------------------------------
+      * ROW-COUNT RECONCILIATION
+      *----------------------------------------------------------------
+       01  WS-COUNT-SQL               PIC X(48).
+       01  WS-DB-COUNT-TEXT           PIC X(20).
+       01  WS-DB-COUNT                PIC 9(09).
+       01  WS-BEGIN-DB-COUNT          PIC 9(09) VALUE ZERO.
+       01  WS-EXPECTED-DB-COUNT       PIC 9(09).
+       01  WS-EXPECTED-COUNT-DISP     PIC 9(09).
+       01  WS-DB-COUNT-DISP           PIC 9(09).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CONNECT-DATABASE THRU 2000-EXIT.
+           PERFORM 2050-CAPTURE-BEGIN-COUNT THRU 2050-EXIT.
+           PERFORM 2500-CHECK-DUPLICATE-SSNS THRU 2500-EXIT.
+           PERFORM 3000-OPEN-FILES THRU 3000-EXIT.
+           PERFORM 4000-PROCESS-REGISTRANTS THRU 4000-EXIT.
+           PERFORM 5000-RECONCILE-COUNTS THRU 5000-EXIT.
+           PERFORM 7000-CLOSE-FILES THRU 7000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- BUILD THE SQL/COPY STATEMENTS USED BY THIS
+      * RUN.  PLAIN INSERTS ARE HANDLED THROUGH THE COPY STATEMENT;
+      * UPDATE AND DELETE TRANSACTIONS STILL GO THROUGH PARAMETERIZED
+      * STATEMENTS ONE ROW AT A TIME.
+      ******************************************************************
+       1000-INITIALIZE.
+           STRING
+               "SELECT COUNT(*) FROM REGISTRATIONS" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-COUNT-SQL
+           END-STRING.
+
+           STRING
+               "UPDATE REGISTRATIONS SET" DELIMITED BY SIZE
+               " FIRST_NM=$1, LAST_NM=$2, SSN=$3, REG_TS=$4"
+                   DELIMITED BY SIZE
+               " WHERE RID=$5" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-UPDATE-SQL
+           END-STRING.
+
+           STRING
+               "DELETE FROM REGISTRATIONS WHERE RID=$1"
+                   DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-DELETE-SQL
+           END-STRING.
+
+           STRING
+               "COPY REGISTRATIONS" DELIMITED BY SIZE
+               " (RID, FIRST_NM, LAST_NM, SSN, REG_TS)"
+                   DELIMITED BY SIZE
+               " FROM STDIN" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-COPY-SQL
+           END-STRING.
+
+           STRING
+               "SELECT FIRST_NM, LAST_NM FROM REGISTRATIONS"
+                   DELIMITED BY SIZE
+               " WHERE RID=$1" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-HIST-SELECT-SQL
+           END-STRING.
+
+           STRING
+               "UPDATE REGISTRATION_HISTORY SET EFF_END_DT=$1"
+                   DELIMITED BY SIZE
+               " WHERE RID=$2 AND EFF_END_DT IS NULL"
+                   DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-HIST-CLOSE-SQL
+           END-STRING.
+
+           STRING
+               "INSERT INTO REGISTRATION_HISTORY" DELIMITED BY SIZE
+               " (RID, FIRST_NM, LAST_NM, EFF_START_DT)"
+                   DELIMITED BY SIZE
+               " VALUES ($1,$2,$3,$4)" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-HIST-INSERT-SQL
+           END-STRING.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONNECT-DATABASE
+      ******************************************************************
+       2000-CONNECT-DATABASE.
+           CALL "DBCONN" USING
+               BY REFERENCE WS-CALLER-ID
+               BY REFERENCE PGCONN
+               BY REFERENCE WS-CONN-STATUS
+           END-CALL.
+
+           IF WS-CONN-STATUS NOT EQUAL ZERO THEN
+               DISPLAY "ERROR: REGFILE UNABLE TO ESTABLISH CONNECTION"
+                   UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-CAPTURE-BEGIN-COUNT -- SNAPSHOT THE REGISTRATIONS ROW
+      * COUNT BEFORE THIS RUN TOUCHES ANYTHING, SO 5000-RECONCILE-
+      * COUNTS CAN CHECK THE NET CHANGE RATHER THAN THE RAW FILE
+      * RECORD COUNT (WHICH NO LONGER LINES UP WITH THE TABLE COUNT
+      * NOW THAT UPDATE/DELETE TRANSACTIONS ARE IN THE MIX).
+      ******************************************************************
+       2050-CAPTURE-BEGIN-COUNT.
+           PERFORM 5010-RUN-COUNT-QUERY THRU 5010-EXIT.
+           MOVE WS-DB-COUNT TO WS-BEGIN-DB-COUNT.
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CHECK-DUPLICATE-SSNS -- SORT THE REGISTRANT FILE INTO
+      * SSN SEQUENCE, RID WITHIN SSN, AND SCAN THE SORTED RESULT FOR
+      * ADJACENT MATCHES BEFORE ANY ROW IS LOADED.  RID IS A SECONDARY
+      * KEY SO THAT SORT TIE-BREAKING IS DETERMINISTIC: WITHOUT IT,
+      * RECORDS THAT TIE ON SSN CAN COME BACK IN ANY ORDER, AND TWO
+      * RECORDS FOR THE SAME RID COULD LAND NON-ADJACENTLY WITH A
+      * DIFFERENT RID'S RECORD SORTED BETWEEN THEM -- FALSELY FLAGGING
+      * A REPEAT OF THE SAME RID AS A DUPLICATE (OR MASKING A REAL
+      * ONE) DEPENDING ON HOW THE SORT HAPPENED TO BREAK THE TIE.
+      * SORTING RID WITHIN SSN GUARANTEES EVERY RECORD FOR A GIVEN RID
+      * IS CONTIGUOUS, SO THE ADJACENT-RECORD COMPARISON IN
+      * 2610-RETURN-SORTED-RECORD ONLY EVER FLAGS A TRUE CROSS-RID
+      * COLLISION.  THE SORT CONSUMES REGFILE-IN ON ITS OWN (OPENING
+      * AND CLOSING IT INTERNALLY), SO IT MUST RUN BEFORE
+      * 3000-OPEN-FILES OPENS REGFILE-IN FOR THE MAIN LOAD PASS.
+      ******************************************************************
+       2500-CHECK-DUPLICATE-SSNS.
+           MOVE ZERO TO WS-PREV-SSN.
+           MOVE ZERO TO WS-DUPS-FOUND.
+
+           SORT SORTWK-FILE
+               ON ASCENDING KEY SW01-SSN
+               ON ASCENDING KEY SW01-RID
+               USING REGFILE-IN
+               OUTPUT PROCEDURE IS 2600-SCAN-SORTED-RECORDS.
+
+           DISPLAY "DUPLICATE SSNS FOUND: " WS-DUPS-FOUND END-DISPLAY.
+       2500-EXIT.
+           EXIT.
+
+       2600-SCAN-SORTED-RECORDS.
+           SET NOT-END-OF-SORT TO TRUE.
+           PERFORM 2610-RETURN-SORTED-RECORD THRU 2610-EXIT
+               UNTIL END-OF-SORT.
+       2600-EXIT.
+           EXIT.
+
+       2610-RETURN-SORTED-RECORD.
+           RETURN SORTWK-FILE
+               AT END SET END-OF-SORT TO TRUE
+           END-RETURN.
+
+           IF NOT END-OF-SORT AND NOT SW01-TXN-DELETE THEN
+               IF SW01-SSN EQUAL WS-PREV-SSN AND
+                       SW01-RID NOT EQUAL WS-PREV-RID THEN
+                   PERFORM 2650-WRITE-DUP-EXCEPTION THRU 2650-EXIT
+               END-IF
+               MOVE SW01-SSN TO WS-PREV-SSN
+               MOVE SW01-RID TO WS-PREV-RID
+           END-IF.
+       2610-EXIT.
+           EXIT.
+
+       2650-WRITE-DUP-EXCEPTION.
+           ADD 1 TO WS-DUPS-FOUND.
+
+           IF WS-DUP-RID-COUNT GREATER OR EQUAL WS-MAX-DUP-RIDS THEN
+               DISPLAY
+                   "ERROR: MORE THAN " WS-MAX-DUP-RIDS
+                   " DUPLICATE-SSN RIDS IN THIS BATCH -- "
+                   "DUP-RID TABLE FULL, ABORTING RUN"
+                   UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+
+           PERFORM 2660-INSERT-SORTED-DUP-RID THRU 2660-EXIT.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE SW01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           OPEN EXTEND DUP-RPT.
+           IF WS-DUP-RPT-STATUS EQUAL "35" THEN
+               OPEN OUTPUT DUP-RPT
+           END-IF.
+           STRING
+               "DUPLICATE SSN " DELIMITED BY SIZE
+               WS-MASKED-SSN DELIMITED BY SIZE
+               " ON RID=" DELIMITED BY SIZE
+               SW01-RID DELIMITED BY SIZE
+               INTO DP-LINE
+               ON OVERFLOW
+                   DISPLAY "ERROR: DP-LINE TOO SHORT" UPON SYSERR
+                   END-DISPLAY
+           END-STRING.
+           WRITE DP-LINE.
+           CLOSE DUP-RPT.
+       2650-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2660-INSERT-SORTED-DUP-RID -- GROW THE TABLE BY ONE ENTRY AND
+      * SLIDE EXISTING ENTRIES UP UNTIL SW01-RID'S SORTED POSITION IS
+      * OPEN, SO WS-DUP-RID STAYS IN ASCENDING ORDER FOR SEARCH ALL.
+      ******************************************************************
+       2660-INSERT-SORTED-DUP-RID.
+           ADD 1 TO WS-DUP-RID-COUNT.
+           MOVE WS-DUP-RID-COUNT TO WS-DUP-INSERT-POS.
+
+           PERFORM 2665-SHIFT-ONE-DUP-RID THRU 2665-EXIT
+               UNTIL WS-DUP-INSERT-POS EQUAL 1
+                   OR WS-DUP-RID(WS-DUP-INSERT-POS - 1)
+                       NOT GREATER SW01-RID.
+
+           MOVE SW01-RID TO WS-DUP-RID(WS-DUP-INSERT-POS).
+       2660-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2665-SHIFT-ONE-DUP-RID -- MOVE THE ENTRY JUST BELOW THE OPEN
+      * SLOT UP INTO IT AND STEP THE OPEN SLOT DOWN ONE POSITION.
+      ******************************************************************
+       2665-SHIFT-ONE-DUP-RID.
+           MOVE WS-DUP-RID(WS-DUP-INSERT-POS - 1)
+               TO WS-DUP-RID(WS-DUP-INSERT-POS).
+           SUBTRACT 1 FROM WS-DUP-INSERT-POS.
+       2665-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-OPEN-FILES
+      ******************************************************************
+       3000-OPEN-FILES.
+           OPEN INPUT REGFILE-IN.
+           IF WS-REGFILE-IN-STATUS NOT EQUAL "00" THEN
+               DISPLAY "ERROR: UNABLE TO OPEN REGFILE-IN, STATUS="
+                   WS-REGFILE-IN-STATUS UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-PROCESS-REGISTRANTS -- READ-AHEAD LOOP OVER THE REGISTRANT
+      * FILE, INSERTING EACH ROW AS IT IS READ.
+      ******************************************************************
+       4000-PROCESS-REGISTRANTS.
+           READ REGFILE-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM 4100-PROCESS-ONE-RECORD THRU 4100-EXIT
+               UNTIL END-OF-FILE.
+
+           IF WS-COPY-ROW-COUNT GREATER ZERO THEN
+               PERFORM 6000-FLUSH-COPY-BATCH THRU 6000-EXIT
+           END-IF.
+
+           DISPLAY "RECORDS READ:       " WS-RECORDS-READ END-DISPLAY.
+           DISPLAY "ROWS LOADED:        " WS-ROWS-LOADED END-DISPLAY.
+           DISPLAY "ROWS UPDATED:       " WS-ROWS-UPDATED END-DISPLAY.
+           DISPLAY "ROWS DELETED:       " WS-ROWS-DELETED END-DISPLAY.
+           DISPLAY "NAME HISTORY ROWS:  " WS-HIST-ROWS-WRITTEN
+               END-DISPLAY.
+           DISPLAY "RECORDS REJECTED:   " WS-RECORDS-REJECTED
+               END-DISPLAY.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-PROCESS-ONE-RECORD -- DISPATCH EACH RECORD BY W01-TXN-CD.
+      * A DELETE CARRIES ONLY A KEY, SO IT SKIPS TIMESTAMP VALIDATION;
+      * INSERT AND UPDATE TRANSACTIONS STILL HAVE TO VALIDATE REG-TS
+      * BEFORE THEY ARE ALLOWED TO REACH THE DATABASE.  A CODE THAT IS
+      * NONE OF "I", "U", OR "D" IS NOT GUESSED AT AS AN INSERT -- IT IS
+      * ROUTED TO THE EXCEPTION REPORT THE SAME AS A BAD REG-TS.
+      ******************************************************************
+       4100-PROCESS-ONE-RECORD.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 4110-CHECK-DUP-RID THRU 4110-EXIT.
+
+           IF DUP-RID-FOUND THEN
+               PERFORM 4165-WRITE-DUP-SKIP-EXCEPTION THRU 4165-EXIT
+           ELSE
+               IF W01-TXN-DELETE THEN
+                   PERFORM 4240-DELETE-ONE-ROW THRU 4240-EXIT
+               ELSE
+                   IF W01-TXN-INSERT OR W01-TXN-UPDATE THEN
+                       PERFORM 4150-VALIDATE-REG-TS THRU 4150-EXIT
+                       IF TS-VALID THEN
+                           IF W01-TXN-UPDATE THEN
+                               PERFORM 4220-UPDATE-ONE-ROW
+                                   THRU 4220-EXIT
+                           ELSE
+                               PERFORM 4200-INSERT-ONE-ROW
+                                   THRU 4200-EXIT
+                           END-IF
+                       ELSE
+                           PERFORM 4160-WRITE-EXCEPTION THRU 4160-EXIT
+                       END-IF
+                   ELSE
+                       PERFORM 4170-WRITE-BAD-TXN-EXCEPTION
+                           THRU 4170-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           READ REGFILE-IN
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4110-CHECK-DUP-RID -- SEE WHETHER THE CURRENT RID WAS FLAGGED
+      * BY 2500-CHECK-DUPLICATE-SSNS' SORT PASS.  A FLAGGED RID IS
+      * SKIPPED INSTEAD OF LOADED (SEE 4165-WRITE-DUP-SKIP-EXCEPTION).
+      * WS-DUP-RID IS KEPT IN ASCENDING ORDER AS IT IS BUILT (SEE
+      * 2660-INSERT-SORTED-DUP-RID), SO SEARCH ALL CAN BINARY-SEARCH
+      * IT HERE INSTEAD OF SCANNING EVERY FLAGGED RID FOR EVERY RECORD.
+      ******************************************************************
+       4110-CHECK-DUP-RID.
+           SET DUP-RID-NOT-FOUND TO TRUE.
+           IF WS-DUP-RID-COUNT GREATER ZERO THEN
+               SEARCH ALL WS-DUP-RID
+                   AT END
+                       SET DUP-RID-NOT-FOUND TO TRUE
+                   WHEN WS-DUP-RID(WS-DUP-RID-IDX) EQUAL W01-RID
+                       SET DUP-RID-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+       4110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4150-VALIDATE-REG-TS -- CHECK EACH W01-REG-TS SUB-FIELD BEFORE
+      * ANY RECORD REACHES THE INSERT LOGIC.  LEAP-YEAR CHECK USES
+      * ORDINARY DIVISION, NOT AN INTRINSIC FUNCTION: A YEAR IS A LEAP
+      * YEAR WHEN IT IS DIVISIBLE BY 4 AND NOT BY 100, OR WHEN IT IS
+      * DIVISIBLE BY 400 (THE USUAL CENTURY/400 EXCEPTION).
+      ******************************************************************
+       4150-VALIDATE-REG-TS.
+           SET TS-VALID TO TRUE.
+
+           IF W01-REG-MM LESS 1 OR W01-REG-MM GREATER 12 THEN
+               SET TS-INVALID TO TRUE
+           END-IF.
+
+           IF TS-VALID THEN
+               MOVE WS-DAYS-IN-MONTH(W01-REG-MM) TO WS-MAX-DAY
+               IF W01-REG-MM EQUAL 2 THEN
+                   SET NOT-LEAP-YEAR TO TRUE
+                   DIVIDE W01-REG-YYYY BY 4 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER EQUAL ZERO THEN
+                       DIVIDE W01-REG-YYYY BY 100
+                           GIVING WS-CENTURY-QUOTIENT
+                           REMAINDER WS-CENTURY-REMAINDER
+                       IF WS-CENTURY-REMAINDER NOT EQUAL ZERO THEN
+                           SET LEAP-YEAR TO TRUE
+                       ELSE
+                           DIVIDE W01-REG-YYYY BY 400
+                               GIVING WS-400-QUOTIENT
+                               REMAINDER WS-400-REMAINDER
+                           IF WS-400-REMAINDER EQUAL ZERO THEN
+                               SET LEAP-YEAR TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF LEAP-YEAR THEN
+                       MOVE 29 TO WS-MAX-DAY
+                   END-IF
+               END-IF
+               IF W01-REG-DD LESS 1 OR W01-REG-DD GREATER WS-MAX-DAY
+                   THEN
+                   SET TS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+           IF TS-VALID AND W01-REG-HH GREATER 23 THEN
+               SET TS-INVALID TO TRUE
+           END-IF.
+
+           IF TS-VALID AND W01-REG-MIN GREATER 59 THEN
+               SET TS-INVALID TO TRUE
+           END-IF.
+
+           IF TS-VALID AND W01-REG-SS GREATER 59 THEN
+               SET TS-INVALID TO TRUE
+           END-IF.
+       4150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4160-WRITE-EXCEPTION -- ROUTE A RECORD WITH A BAD REGISTRATION
+      * TIMESTAMP TO THE EXCEPTION REPORT INSTEAD OF INSERTING IT.
+      ******************************************************************
+       4160-WRITE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           OPEN EXTEND EXCP-RPT.
+           IF WS-EXCP-RPT-STATUS EQUAL "35" THEN
+               OPEN OUTPUT EXCP-RPT
+           END-IF.
+           STRING
+               "BAD REG-TS FOR RID=" DELIMITED BY SIZE
+               W01-RID DELIMITED BY SIZE
+               " SSN=" DELIMITED BY SIZE
+               WS-MASKED-SSN DELIMITED BY SIZE
+               " YYYY=" DELIMITED BY SIZE
+               W01-REG-YYYY DELIMITED BY SIZE
+               " MM=" DELIMITED BY SIZE
+               W01-REG-MM DELIMITED BY SIZE
+               " DD=" DELIMITED BY SIZE
+               W01-REG-DD DELIMITED BY SIZE
+               " HH=" DELIMITED BY SIZE
+               W01-REG-HH DELIMITED BY SIZE
+               " MIN=" DELIMITED BY SIZE
+               W01-REG-MIN DELIMITED BY SIZE
+               " SS=" DELIMITED BY SIZE
+               W01-REG-SS DELIMITED BY SIZE
+               INTO EX-LINE
+               ON OVERFLOW
+                   DISPLAY "ERROR: EX-LINE TOO SHORT" UPON SYSERR
+                   END-DISPLAY
+           END-STRING.
+           WRITE EX-LINE.
+           CLOSE EXCP-RPT.
+       4160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4165-WRITE-DUP-SKIP-EXCEPTION -- A RID FLAGGED BY THE SORT-
+      * BASED DUPLICATE-SSN CHECK IS ROUTED HERE INSTEAD OF BEING
+      * LOADED; 2650-WRITE-DUP-EXCEPTION ALREADY REPORTED IT TO
+      * DUPRPT, SO THIS JUST NOTES THE SKIP ON THE EXCEPTION REPORT.
+      ******************************************************************
+       4165-WRITE-DUP-SKIP-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           OPEN EXTEND EXCP-RPT.
+           IF WS-EXCP-RPT-STATUS EQUAL "35" THEN
+               OPEN OUTPUT EXCP-RPT
+           END-IF.
+           STRING
+               "SKIPPED DUPLICATE-SSN RID=" DELIMITED BY SIZE
+               W01-RID DELIMITED BY SIZE
+               " SSN=" DELIMITED BY SIZE
+               WS-MASKED-SSN DELIMITED BY SIZE
+               INTO EX-LINE
+               ON OVERFLOW
+                   DISPLAY "ERROR: EX-LINE TOO SHORT" UPON SYSERR
+                   END-DISPLAY
+           END-STRING.
+           WRITE EX-LINE.
+           CLOSE EXCP-RPT.
+       4165-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4170-WRITE-BAD-TXN-EXCEPTION -- A TRANSACTION CODE THAT IS
+      * NEITHER "I", "U", NOR "D" IS NOT A RECOGNIZABLE REQUEST, SO IT
+      * IS REPORTED AND SKIPPED RATHER THAN LOADED AS A GUESS.
+      ******************************************************************
+       4170-WRITE-BAD-TXN-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           OPEN EXTEND EXCP-RPT.
+           IF WS-EXCP-RPT-STATUS EQUAL "35" THEN
+               OPEN OUTPUT EXCP-RPT
+           END-IF.
+           STRING
+               "UNRECOGNIZED TXN-CD=" DELIMITED BY SIZE
+               W01-TXN-CD DELIMITED BY SIZE
+               " FOR RID=" DELIMITED BY SIZE
+               W01-RID DELIMITED BY SIZE
+               " SSN=" DELIMITED BY SIZE
+               WS-MASKED-SSN DELIMITED BY SIZE
+               INTO EX-LINE
+               ON OVERFLOW
+                   DISPLAY "ERROR: EX-LINE TOO SHORT" UPON SYSERR
+                   END-DISPLAY
+           END-STRING.
+           WRITE EX-LINE.
+           CLOSE EXCP-RPT.
+       4170-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4200-INSERT-ONE-ROW -- BUFFER A VALIDATED INSERT ROW FOR THE
+      * BULK COPY PATH RATHER THAN EXECUTING IT HERE.  THE ROW IS LAID
+      * OUT AS FIXED-WIDTH, TAB-SEPARATED COPY TEXT SO THE TOTAL LINE
+      * LENGTH IS THE CONSTANT WS-COPY-ROW-LEN.
+      ******************************************************************
+       4200-INSERT-ONE-ROW.
+           IF WS-COPY-ROW-COUNT GREATER OR EQUAL WS-MAX-COPY-ROWS THEN
+               PERFORM 6000-FLUSH-COPY-BATCH THRU 6000-EXIT
+           END-IF.
+
+           ADD 1 TO WS-COPY-ROW-COUNT.
+
+           STRING
+               W01-REG-YYYY          DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-MM            DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-DD            DELIMITED BY SIZE
+               " "                   DELIMITED BY SIZE
+               W01-REG-HH            DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-MIN           DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-SS            DELIMITED BY SIZE
+               INTO WS-REG-TS-TEXT
+           END-STRING.
+
+           STRING
+               W01-RID               DELIMITED BY SIZE
+               X"09"                 DELIMITED BY SIZE
+               W01-FIRST-NM          DELIMITED BY SIZE
+               X"09"                 DELIMITED BY SIZE
+               W01-LAST-NM           DELIMITED BY SIZE
+               X"09"                 DELIMITED BY SIZE
+               W01-SSN               DELIMITED BY SIZE
+               X"09"                 DELIMITED BY SIZE
+               WS-REG-TS-TEXT        DELIMITED BY SIZE
+               X"0A"                 DELIMITED BY SIZE
+               INTO WS-COPY-LINE(WS-COPY-ROW-COUNT)
+           END-STRING.
+
+           MOVE W01-RID TO WS-COPY-HIST-RID(WS-COPY-ROW-COUNT).
+           MOVE W01-FIRST-NM
+               TO WS-COPY-HIST-FIRST-NM(WS-COPY-ROW-COUNT).
+           MOVE W01-LAST-NM
+               TO WS-COPY-HIST-LAST-NM(WS-COPY-ROW-COUNT).
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           DISPLAY
+               "QUEUED RID " W01-RID
+               " SSN " WS-MASKED-SSN
+               " FOR BULK LOAD"
+           END-DISPLAY.
+       4200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4220-UPDATE-ONE-ROW -- W01-TXN-UPDATE REPLACES THE NAME, SSN
+      * AND REGISTRATION TIMESTAMP OF AN EXISTING ROW, KEYED ON RID.
+      ******************************************************************
+       4220-UPDATE-ONE-ROW.
+           PERFORM 4225-FETCH-OLD-NAME THRU 4225-EXIT.
+
+           IF OLD-ROW-FOUND AND
+                   (H01-FIRST-NM NOT EQUAL W01-FIRST-NM OR
+                    H01-LAST-NM NOT EQUAL W01-LAST-NM) THEN
+               PERFORM 4250-WRITE-NAME-HISTORY THRU 4250-EXIT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PQEXECPARAMS READS A TEXT-FORMAT PARAMETER AS A NUL-TERMINATED
+      * C STRING, NOT AS A FIXED-LENGTH BUFFER -- A PLAIN MOVE PADS
+      * WS-PARAM-VALUE WITH SPACES BUT NEVER LAYS DOWN A NUL, SO EACH
+      * PARAMETER VALUE IS BUILT WITH AN EXPLICIT X"00" TERMINATOR.
+      *----------------------------------------------------------------
+           STRING W01-FIRST-NM DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(1)
+           END-STRING.
+           STRING W01-LAST-NM DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(2)
+           END-STRING.
+           STRING W01-SSN DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(3)
+           END-STRING.
+
+           STRING
+               W01-REG-YYYY          DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-MM            DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-DD            DELIMITED BY SIZE
+               " "                   DELIMITED BY SIZE
+               W01-REG-HH            DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-MIN           DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-SS            DELIMITED BY SIZE
+               INTO WS-REG-TS-TEXT
+           END-STRING.
+           STRING WS-REG-TS-TEXT DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(4)
+           END-STRING.
+           STRING W01-RID DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(5)
+           END-STRING.
+
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-PARAM-VALUE(1).
+           SET WS-PARAM-PTR(2) TO ADDRESS OF WS-PARAM-VALUE(2).
+           SET WS-PARAM-PTR(3) TO ADDRESS OF WS-PARAM-VALUE(3).
+           SET WS-PARAM-PTR(4) TO ADDRESS OF WS-PARAM-VALUE(4).
+           SET WS-PARAM-PTR(5) TO ADDRESS OF WS-PARAM-VALUE(5).
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-UPDATE-SQL
+               BY VALUE WS-NPARAMS
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1 OR WS-CALL-RESULT EQUAL 2
+               PERFORM 4230-CHECK-ROWS-AFFECTED THRU 4230-EXIT
+               IF WS-ROWS-AFFECTED GREATER ZERO THEN
+                   ADD 1 TO WS-ROWS-UPDATED
+                   DISPLAY
+                       "UPDATED RID " W01-RID
+                       " SSN " WS-MASKED-SSN
+                   END-DISPLAY
+               ELSE
+                   DISPLAY
+                       "UPDATE MATCHED NO ROW FOR RID " W01-RID
+                       UPON SYSERR
+                   END-DISPLAY
+               END-IF
+           ELSE
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "UPDATE FAILED FOR RID " W01-RID
+                   ": " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       4220-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4230-CHECK-ROWS-AFFECTED -- PQEXECPARAMS RETURNS COMMAND_OK
+      * EVEN WHEN AN UPDATE/DELETE'S WHERE CLAUSE MATCHED NOTHING, SO
+      * 4220-UPDATE-ONE-ROW AND 4240-DELETE-ONE-ROW BOTH CALL HERE
+      * AFTERWARD TO PULL THE REAL AFFECTED-ROW COUNT OUT OF PGRES.
+      ******************************************************************
+       4230-CHECK-ROWS-AFFECTED.
+           CALL "PQcmdTuples" USING
+               BY VALUE PGRES
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO WS-CMD-TUPLES-TEXT.
+           STRING RESSTR DELIMITED BY X"00" INTO WS-CMD-TUPLES-TEXT
+           END-STRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-CMD-TUPLES-TEXT))
+               TO WS-ROWS-AFFECTED.
+       4230-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4225-FETCH-OLD-NAME -- LOOK UP THE NAME CURRENTLY ON FILE FOR
+      * THIS RID SO 4220-UPDATE-ONE-ROW CAN TELL WHETHER THE NAME IS
+      * ACTUALLY CHANGING.
+      ******************************************************************
+       4225-FETCH-OLD-NAME.
+           MOVE SPACE TO H01-FIRST-NM.
+           MOVE SPACE TO H01-LAST-NM.
+           SET OLD-ROW-NOT-FOUND TO TRUE.
+
+           STRING W01-RID DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(1)
+           END-STRING.
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-PARAM-VALUE(1).
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-HIST-SELECT-SQL
+               BY VALUE 1
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 2 THEN
+               CALL "PQntuples" USING
+                   BY VALUE PGRES
+                   RETURNING WS-HIST-NTUPLES
+               END-CALL
+               IF WS-HIST-NTUPLES GREATER ZERO THEN
+                   SET OLD-ROW-FOUND TO TRUE
+                   CALL "PQgetvalue" USING
+                       BY VALUE PGRES BY VALUE 0 BY VALUE 0
+                       RETURNING RESPTR
+                   END-CALL
+                   SET ADDRESS OF RESSTR TO RESPTR
+                   STRING RESSTR DELIMITED BY X"00" INTO H01-FIRST-NM
+                   END-STRING
+
+                   CALL "PQgetvalue" USING
+                       BY VALUE PGRES BY VALUE 0 BY VALUE 1
+                       RETURNING RESPTR
+                   END-CALL
+                   SET ADDRESS OF RESSTR TO RESPTR
+                   STRING RESSTR DELIMITED BY X"00" INTO H01-LAST-NM
+                   END-STRING
+               END-IF
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       4225-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4250-WRITE-NAME-HISTORY -- CLOSE OUT THE OPEN-ENDED HISTORY ROW
+      * FOR THIS RID (IF ANY) AS OF TODAY AND OPEN A NEW ONE CARRYING
+      * THE NAME THE UPDATE IS ABOUT TO PUT ON FILE.
+      ******************************************************************
+       4250-WRITE-NAME-HISTORY.
+           ACCEPT WS-TODAY-DT FROM DATE YYYYMMDD.
+           MOVE W01-RID      TO H01-RID.
+           MOVE W01-FIRST-NM TO H01-FIRST-NM.
+           MOVE W01-LAST-NM  TO H01-LAST-NM.
+           MOVE WS-TODAY-DT  TO H01-EFF-START-DT.
+
+      *----------------------------------------------------------------
+      * PQEXECPARAMS READS A TEXT-FORMAT PARAMETER AS A NUL-TERMINATED
+      * C STRING, NOT AS A FIXED-LENGTH BUFFER -- A PLAIN MOVE PADS
+      * WS-PARAM-VALUE WITH SPACES BUT NEVER LAYS DOWN A NUL, SO EACH
+      * PARAMETER VALUE IS BUILT WITH AN EXPLICIT X"00" TERMINATOR.
+      *----------------------------------------------------------------
+           STRING H01-EFF-START-DT DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(1)
+           END-STRING.
+           STRING H01-RID DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(2)
+           END-STRING.
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-PARAM-VALUE(1).
+           SET WS-PARAM-PTR(2) TO ADDRESS OF WS-PARAM-VALUE(2).
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-HIST-CLOSE-SQL
+               BY VALUE 2
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT NOT EQUAL 1 AND
+                   WS-CALL-RESULT NOT EQUAL 2 THEN
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "HISTORY CLOSE FAILED FOR RID " W01-RID
+                   ": " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+               CALL "PQclear" USING BY VALUE PGRES END-CALL
+               GO TO 4250-EXIT
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+
+           PERFORM 4255-INSERT-HIST-ROW THRU 4255-EXIT.
+       4250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4255-INSERT-HIST-ROW -- OPEN A NEW, OPEN-ENDED HISTORY ROW
+      * CARRYING WHATEVER NAME IS CURRENTLY IN H01-RID/H01-FIRST-NM/
+      * H01-LAST-NM/H01-EFF-START-DT.  SHARED BY 4250-WRITE-NAME-
+      * HISTORY (WHICH CLOSES THE PRIOR ROW FIRST) AND 6070-SEED-
+      * COPY-HISTORY (WHICH HAS NO PRIOR ROW TO CLOSE).
+      ******************************************************************
+       4255-INSERT-HIST-ROW.
+      *----------------------------------------------------------------
+      * PQEXECPARAMS READS A TEXT-FORMAT PARAMETER AS A NUL-TERMINATED
+      * C STRING, NOT AS A FIXED-LENGTH BUFFER -- A PLAIN MOVE PADS
+      * WS-PARAM-VALUE WITH SPACES BUT NEVER LAYS DOWN A NUL, SO EACH
+      * PARAMETER VALUE IS BUILT WITH AN EXPLICIT X"00" TERMINATOR.
+      *----------------------------------------------------------------
+           STRING H01-RID DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(1)
+           END-STRING.
+           STRING H01-FIRST-NM DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(2)
+           END-STRING.
+           STRING H01-LAST-NM DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(3)
+           END-STRING.
+           STRING H01-EFF-START-DT DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(4)
+           END-STRING.
+
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-PARAM-VALUE(1).
+           SET WS-PARAM-PTR(2) TO ADDRESS OF WS-PARAM-VALUE(2).
+           SET WS-PARAM-PTR(3) TO ADDRESS OF WS-PARAM-VALUE(3).
+           SET WS-PARAM-PTR(4) TO ADDRESS OF WS-PARAM-VALUE(4).
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-HIST-INSERT-SQL
+               BY VALUE 4
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1 OR WS-CALL-RESULT EQUAL 2
+               ADD 1 TO WS-HIST-ROWS-WRITTEN
+               DISPLAY "HISTORY ROW WRITTEN FOR RID " H01-RID
+                   END-DISPLAY
+           ELSE
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "HISTORY INSERT FAILED FOR RID " H01-RID
+                   ": " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       4255-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4240-DELETE-ONE-ROW -- W01-TXN-DELETE REMOVES AN EXISTING ROW,
+      * KEYED ON RID.  NO TIMESTAMP VALIDATION APPLIES TO A DELETE.
+      ******************************************************************
+       4240-DELETE-ONE-ROW.
+      *----------------------------------------------------------------
+      * PQEXECPARAMS READS A TEXT-FORMAT PARAMETER AS A NUL-TERMINATED
+      * C STRING, NOT AS A FIXED-LENGTH BUFFER -- A PLAIN MOVE PADS
+      * WS-RID-PARAM-VALUE WITH SPACES BUT NEVER LAYS DOWN A NUL, SO
+      * THE VALUE IS BUILT WITH AN EXPLICIT X"00" TERMINATOR.
+      *----------------------------------------------------------------
+           STRING W01-RID DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-RID-PARAM-VALUE
+           END-STRING.
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-RID-PARAM-VALUE.
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-DELETE-SQL
+               BY VALUE 1
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1 OR WS-CALL-RESULT EQUAL 2
+               PERFORM 4230-CHECK-ROWS-AFFECTED THRU 4230-EXIT
+               IF WS-ROWS-AFFECTED GREATER ZERO THEN
+                   ADD 1 TO WS-ROWS-DELETED
+                   DISPLAY "DELETED RID " W01-RID END-DISPLAY
+               ELSE
+                   DISPLAY
+                       "DELETE MATCHED NO ROW FOR RID " W01-RID
+                       UPON SYSERR
+                   END-DISPLAY
+               END-IF
+           ELSE
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "DELETE FAILED FOR RID " W01-RID
+                   ": " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       4240-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-RECONCILE-COUNTS -- COMPARE THE TABLE'S ROW COUNT AGAINST
+      * WHAT THIS RUN SHOULD HAVE LEFT BEHIND: THE COUNT CAPTURED
+      * BEFORE THE RUN STARTED (2050-CAPTURE-BEGIN-COUNT), PLUS ROWS
+      * LOADED, MINUS ROWS DELETED.  UPDATES AND REJECTED/SKIPPED
+      * RECORDS DO NOT CHANGE THE ROW COUNT, SO THEY DO NOT FACTOR IN.
+      * A RAW COMPARISON AGAINST WS-RECORDS-READ ONLY WORKED WHEN
+      * EVERY RUN WAS AN INSERT-ONLY LOAD INTO AN EMPTY TABLE.
+      ******************************************************************
+       5000-RECONCILE-COUNTS.
+           PERFORM 5010-RUN-COUNT-QUERY THRU 5010-EXIT.
+           IF WS-CALL-RESULT NOT EQUAL 2 THEN
+               GO TO 5000-EXIT
+           END-IF.
+
+           DISPLAY "DB ROW COUNT:       " WS-DB-COUNT END-DISPLAY.
+
+           COMPUTE WS-EXPECTED-DB-COUNT =
+               WS-BEGIN-DB-COUNT + WS-ROWS-LOADED - WS-ROWS-DELETED.
+
+           IF WS-DB-COUNT NOT EQUAL WS-EXPECTED-DB-COUNT THEN
+               MOVE WS-EXPECTED-DB-COUNT TO WS-EXPECTED-COUNT-DISP
+               MOVE WS-DB-COUNT TO WS-DB-COUNT-DISP
+               OPEN EXTEND DISCREP-RPT
+               IF WS-DISCREP-RPT-STATUS EQUAL "35" THEN
+                   OPEN OUTPUT DISCREP-RPT
+               END-IF
+               STRING
+                   "DISCREPANCY: EXPECTED ROW COUNT="
+                       DELIMITED BY SIZE
+                   WS-EXPECTED-COUNT-DISP DELIMITED BY SIZE
+                   " REGISTRATIONS ROW COUNT=" DELIMITED BY SIZE
+                   WS-DB-COUNT-DISP DELIMITED BY SIZE
+                   INTO DR-LINE
+                   ON OVERFLOW
+                       DISPLAY "ERROR: DR-LINE TOO SHORT" UPON SYSERR
+                       END-DISPLAY
+               END-STRING
+               WRITE DR-LINE
+               CLOSE DISCREP-RPT
+               DISPLAY
+                   "RECONCILE: DISCREPANCY WRITTEN TO DISCRPT"
+                   UPON SYSERR
+               END-DISPLAY
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5010-RUN-COUNT-QUERY -- SELECT COUNT(*) FROM REGISTRATIONS
+      * INTO WS-DB-COUNT.  SHARED BY 2050-CAPTURE-BEGIN-COUNT (BEFORE
+      * THE RUN) AND 5000-RECONCILE-COUNTS (AFTER IT).
+      ******************************************************************
+       5010-RUN-COUNT-QUERY.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-COUNT-SQL
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT NOT EQUAL 2 THEN
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "RECONCILE: COUNT QUERY FAILED: "
+                   FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+               CALL "PQclear" USING BY VALUE PGRES END-CALL
+               GO TO 5010-EXIT
+           END-IF.
+
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING RESPTR
+           END-CALL.
+           SET ADDRESS OF RESSTR TO RESPTR.
+           MOVE SPACE TO WS-DB-COUNT-TEXT.
+           STRING RESSTR DELIMITED BY X"00" INTO WS-DB-COUNT-TEXT
+           END-STRING.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-DB-COUNT-TEXT))
+               TO WS-DB-COUNT.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       5010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-FLUSH-COPY-BATCH -- SEND THE BUFFERED INSERT ROWS TO
+      * POSTGRES IN ONE BULK LOAD VIA THE COPY PROTOCOL INSTEAD OF ONE
+      * PQEXECPARAMS CALL PER ROW.
+      ******************************************************************
+       6000-FLUSH-COPY-BATCH.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-COPY-SQL
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT NOT EQUAL 4 THEN
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "COPY FAILED TO START: " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+               CALL "PQclear" USING BY VALUE PGRES END-CALL
+               PERFORM 6050-REJECT-COPY-BATCH THRU 6050-EXIT
+               MOVE ZERO TO WS-COPY-ROW-COUNT
+               GO TO 6000-EXIT
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+
+           PERFORM 6100-SEND-COPY-ROW THRU 6100-EXIT
+               VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX GREATER WS-COPY-ROW-COUNT.
+
+           CALL "PQputCopyEnd" USING
+               BY VALUE PGCONN
+               BY VALUE NULL
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           CALL "PQgetResult" USING
+               BY VALUE PGCONN
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1
+               ADD WS-COPY-ROW-COUNT TO WS-ROWS-LOADED
+               DISPLAY
+                   "BULK LOAD COMMITTED " WS-COPY-ROW-COUNT " ROWS"
+               END-DISPLAY
+           ELSE
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "BULK LOAD FAILED: " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+               PERFORM 6050-REJECT-COPY-BATCH THRU 6050-EXIT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * PGRES IS CLEARED HERE, BEFORE 6070-SEED-COPY-HISTORY RUNS ITS
+      * OWN PQEXECPARAMS/PQCLEAR CALLS AGAINST THE SAME WORKING-
+      * STORAGE PGRES HANDLE -- CLEARING IT AFTERWARD WOULD DOUBLE-
+      * FREE THE LAST HISTORY INSERT'S RESULT INSTEAD OF THIS ONE.
+      *----------------------------------------------------------------
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1
+               PERFORM 6070-SEED-COPY-HISTORY THRU 6070-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-COPY-ROW-COUNT.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6050-REJECT-COPY-BATCH -- A COPY BATCH FAILED EITHER TO START
+      * OR TO COMMIT.  WITHOUT THIS, THE BUFFERED ROWS WOULD VANISH
+      * WITH NO TRACE ON EXCPRPT AND WOULD NEVER SHOW UP AS REJECTED
+      * IN THE FINAL TALLIES OR THE RECONCILIATION CHECK.
+      ******************************************************************
+       6050-REJECT-COPY-BATCH.
+           PERFORM 6060-REJECT-ONE-COPY-ROW THRU 6060-EXIT
+               VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX GREATER WS-COPY-ROW-COUNT.
+       6050-EXIT.
+           EXIT.
+
+       6060-REJECT-ONE-COPY-ROW.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE SPACE TO WS-COPY-REJECT-RID.
+           UNSTRING WS-COPY-LINE(WS-COPY-IDX) DELIMITED BY X"09"
+               INTO WS-COPY-REJECT-RID
+           END-UNSTRING.
+
+           OPEN EXTEND EXCP-RPT.
+           IF WS-EXCP-RPT-STATUS EQUAL "35" THEN
+               OPEN OUTPUT EXCP-RPT
+           END-IF.
+           STRING
+               "BULK LOAD REJECTED RID=" DELIMITED BY SIZE
+               WS-COPY-REJECT-RID DELIMITED BY SIZE
+               INTO EX-LINE
+               ON OVERFLOW
+                   DISPLAY "ERROR: EX-LINE TOO SHORT" UPON SYSERR
+                   END-DISPLAY
+           END-STRING.
+           WRITE EX-LINE.
+           CLOSE EXCP-RPT.
+       6060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6070-SEED-COPY-HISTORY -- THE COPY BATCH JUST COMMITTED, SO
+      * EVERY BUFFERED ROW IS NOW A REAL REGISTRATIONS ROW WITH NO
+      * PRIOR HISTORY ENTRY.  OPEN AN OPEN-ENDED HISTORY ROW FOR EACH
+      * ONE SO "WHAT NAME WAS ON FILE AS OF DATE X" HAS AN ANSWER
+      * FOR THE WINDOW BETWEEN LOAD AND A REGISTRANT'S FIRST UPDATE.
+      ******************************************************************
+       6070-SEED-COPY-HISTORY.
+           ACCEPT WS-TODAY-DT FROM DATE YYYYMMDD.
+           PERFORM 6080-SEED-ONE-HISTORY-ROW THRU 6080-EXIT
+               VARYING WS-COPY-IDX FROM 1 BY 1
+               UNTIL WS-COPY-IDX GREATER WS-COPY-ROW-COUNT.
+       6070-EXIT.
+           EXIT.
+
+       6080-SEED-ONE-HISTORY-ROW.
+           MOVE WS-COPY-HIST-RID(WS-COPY-IDX)      TO H01-RID.
+           MOVE WS-COPY-HIST-FIRST-NM(WS-COPY-IDX)  TO H01-FIRST-NM.
+           MOVE WS-COPY-HIST-LAST-NM(WS-COPY-IDX)   TO H01-LAST-NM.
+           MOVE WS-TODAY-DT                         TO H01-EFF-START-DT.
+           PERFORM 4255-INSERT-HIST-ROW THRU 4255-EXIT.
+       6080-EXIT.
+           EXIT.
+
+       6100-SEND-COPY-ROW.
+           CALL "PQputCopyData" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-COPY-LINE(WS-COPY-IDX)
+               BY VALUE WS-COPY-ROW-LEN
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+       6100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-CLOSE-FILES
+      ******************************************************************
+       7000-CLOSE-FILES.
+           CLOSE REGFILE-IN.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE -- CLOSE THE CONNECTION AND END THE RUN
+      ******************************************************************
+       8000-TERMINATE.
+           CALL "PQfinish" USING BY VALUE PGCONN END-CALL.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BAIL -- COMMON ABEND EXIT FOR UNRECOVERABLE ERRORS
+      ******************************************************************
+       BAIL.
+           STOP RUN RETURNING 1.
+
+       END PROGRAM REGFILE.
