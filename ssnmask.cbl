@@ -0,0 +1,37 @@
+      ******************************************************************
+      * AUTHOR:        REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:  20260808
+      * DATE-COMPILED:
+      * PURPOSE:       SHARED MASKING ROUTINE FOR W01-SSN.  RETURNS THE
+      *                SOCIAL SECURITY NUMBER RENDERED AS XXX-XX-NNNN SO
+      *                NO PROGRAM EVER DISPLAYS OR PRINTS A FULL SSN.
+      * TECTONICS:     COBC -C -STD=IBM SSNMASK.CBL
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  ORIGINAL ROUTINE, CALLED FROM EVERY PROGRAM
+      *                  THAT DISPLAYS OR PRINTS A W01-RECORD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSNMASK.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SSN-TEXT              PIC 9(09).
+
+       LINKAGE SECTION.
+       01  L01-SSN                  PIC 9(09).
+       01  L01-MASKED-SSN           PIC X(11).
+
+       PROCEDURE DIVISION USING L01-SSN L01-MASKED-SSN.
+
+       0000-MAINLINE.
+           MOVE L01-SSN TO WS-SSN-TEXT.
+           STRING
+               "XXX-XX-"             DELIMITED BY SIZE
+               WS-SSN-TEXT(6:4)      DELIMITED BY SIZE
+               INTO L01-MASKED-SSN
+           END-STRING.
+           GOBACK.
+
+       END PROGRAM SSNMASK.
