@@ -1,97 +1,288 @@
-      ***************************************************************
-      *> Author:    Brian Tiffin
-      *> Date:      20091129, 20140915
-      *> Purpose:   PostgreSQL connection test, updated for clarity
-      *> Tectonics: cobc -x -lpq pgcob.cob
-      *> ***************************************************************
-       identification division.
-       program-id. pgcob.
-
-       data division.
-       working-storage section.
-       01 pgconn usage pointer.
-       01 pgres  usage pointer.
-       01 resptr usage pointer.
-       01 resstr pic x(80) based.
-       01 result usage binary-long.
-       01 answer pic x(80).
-
-      *> ***************************************************************
-       procedure division.
-       display "Before connect:     " pgconn end-display
-
-      *> connect to PostgreSQL
-       call "PQconnectdb" using
-           by reference "dbname = postgres" & x"00"
-           returning pgconn
-           on exception
-               display
-                   "Error: PQconnectdb link problem, try -lpq"
-                   upon syserr
-               end-display
-bail           stop run returning 1
-       end-call
-       display "After connect:      " pgconn end-display
-
-       if pgconn equal null then
-           display "Error: PQconnectdb failure" upon syserr end-display
-bail       stop run returning 1
-       end-if
-
-      *> request a connection status
-       call "PQstatus" using by value pgconn returning result end-call
-       if result equal 0 then
-           move "OK" to answer
-       else
-           move "BAD" to answer
-       end-if
-       display
-           "Status:             " result
-           " CONNECTION_" function trim(answer)
-       end-display
-
-      *> sample call to get the connection name credentials
-       call "PQuser" using by value pgconn returning resptr end-call
-
-       if resptr not equal null then
-           set address of resstr to resptr
-           string resstr delimited by x"00" into answer end-string
-       else
-           move "PQuser returned null" to answer
-       end-if
-       display "User:               " function trim(answer) end-display
-
-      *> Evaluate a query
-       display " -- call PQexec --" end-display
-       call "PQexec" using
-           by value pgconn
-           by reference "select version();" & x"00"
-           returning pgres
-       end-call
-       display "PQexec return code: " pgres end-display
-
-      *> Pull out a result. row 0, field 0
-       if pgres not equal null then
-           call "PQgetvalue" using
-               by value pgres
-               by value 0
-               by value 0
-               returning resptr
-           end-call
-           if resptr not equal null then
-               set address of resstr to resptr
-               string resstr delimited by x"00" into answer end-string
-           else
-               move "PQgetvalue returned null" to answer
-           end-if
-       else
-           move "PQexec returned null" to answer
-       end-if
-       display "PostgreSQL version: " answer end-display
-
-      *> close the PostgreSQL connection
-       call "PQfinish" using by value pgconn end-call
-       display "After PQfinish:     " pgconn end-display
-
-       goback.
-       end program pgcob.
+      ******************************************************************
+      * AUTHOR:        BRIAN TIFFIN (ORIGINAL CONNECTIVITY DEMO)
+      *                MAINTAINED BY THE REGISTRATION SYSTEMS TEAM
+      * INSTALLATION:  REGISTRATION SYSTEMS
+      * DATE-WRITTEN:  20091129
+      * DATE-COMPILED:
+      * PURPOSE:       DEMONSTRATES A POSTGRESQL CONNECTION AND LOADS A
+      *                SMALL WORKING-STORAGE TABLE OF REGISTRANTS INTO
+      *                THE REGISTRATIONS TABLE.  SEE REGFILE FOR THE
+      *                PRODUCTION, FILE-DRIVEN LOADER.
+      * TECTONICS:     COBC -m -STD=IBM -LPQ DBCONN.CBL -o DBCONN.so
+      *                COBC -m -STD=IBM SSNMASK.CBL -o SSNMASK.so
+      *                COBC -X -LPQ PGCOB.COB
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    20260808 TWK  CONVERTED BRIAN TIFFIN'S ORIGINAL FREE-FORMAT
+      *                  CONNECTIVITY DEMO (LOWERCASE KEYWORDS, *>
+      *                  COMMENTS, NO COLUMN DISCIPLINE) TO THIS SHOP'S
+      *                  FIXED-FORMAT HOUSE STYLE AND TURNED IT INTO A
+      *                  REAL REGISTRANT BATCH LOADER THAT INSERTS
+      *                  W01-RECORD ROWS VIA PQEXECPARAMS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGCOB.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * LIBPQ HANDLES
+      *----------------------------------------------------------------
+       01  PGCONN                  USAGE POINTER.
+       01  PGRES                   USAGE POINTER.
+       01  RESPTR                  USAGE POINTER.
+       01  RESSTR                  PIC X(80) BASED.
+       01  WS-CALL-RESULT          USAGE BINARY-LONG.
+       01  WS-CONN-STATUS          PIC 9(02).
+       01  ANSWER                  PIC X(80).
+
+      *----------------------------------------------------------------
+      * REGISTRANT WORKING TABLE (STAND-IN FOR A REAL INPUT FILE --
+      * SEE REGFILE FOR THE FD-DRIVEN LOADER)
+      *----------------------------------------------------------------
+           COPY FILEDEF REPLACING
+               ==01 W01-RECORD== BY
+               ==01 WR-TABLE OCCURS 5 TIMES INDEXED BY WR-IDX==.
+       01  WR-ROW-COUNT             PIC 9(04) COMP VALUE 5.
+
+      *----------------------------------------------------------------
+      * INSERT STATEMENT AND PARAMETER MARSHALLING
+      *----------------------------------------------------------------
+       01  WS-INSERT-SQL            PIC X(160).
+       01  WS-NPARAMS                USAGE BINARY-LONG VALUE 5.
+       01  WS-PARAM-VALUES.
+           05  WS-PARAM-VALUE        OCCURS 5 TIMES PIC X(32).
+       01  WS-PARAM-PTRS.
+           05  WS-PARAM-PTR          OCCURS 5 TIMES USAGE POINTER.
+       01  WS-REG-TS-TEXT            PIC X(19).
+
+       01  WS-MASKED-SSN             PIC X(11).
+       01  WS-ROWS-LOADED            PIC 9(04) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * DBCONN CALLER ID -- MOVED TO A WORKING-STORAGE FIELD SIZED TO
+      * DBCONN'S LINKAGE ITEM SO THE CALL NEVER READS PAST A SHORT
+      * LITERAL'S STORAGE.
+      *----------------------------------------------------------------
+       01  WS-CALLER-ID              PIC X(09) VALUE "PGCOB".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-CONNECT-DATABASE THRU 2000-EXIT.
+           PERFORM 3000-LOAD-REGISTRANTS THRU 3000-EXIT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- BUILD THE SAMPLE REGISTRANT TABLE
+      ******************************************************************
+       1000-INITIALIZE.
+           STRING
+               "INSERT INTO REGISTRATIONS" DELIMITED BY SIZE
+               " (RID, FIRST_NM, LAST_NM, SSN, REG_TS)"
+                   DELIMITED BY SIZE
+               " VALUES ($1,$2,$3,$4,$5)" DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-INSERT-SQL
+           END-STRING.
+
+           MOVE 100001 TO W01-RID(1).
+           MOVE "JOHN"            TO W01-FIRST-NM(1).
+           MOVE "SAMPLE"          TO W01-LAST-NM(1).
+           MOVE 111223333         TO W01-SSN(1).
+           MOVE 2026              TO W01-REG-YYYY(1).
+           MOVE 01                TO W01-REG-MM(1).
+           MOVE 15                TO W01-REG-DD(1).
+           MOVE 08                TO W01-REG-HH(1).
+           MOVE 30                TO W01-REG-MIN(1).
+           MOVE 00                TO W01-REG-SS(1).
+
+           MOVE 100002 TO W01-RID(2).
+           MOVE "MARY"            TO W01-FIRST-NM(2).
+           MOVE "EXAMPLE"         TO W01-LAST-NM(2).
+           MOVE 222334444         TO W01-SSN(2).
+           MOVE 2026              TO W01-REG-YYYY(2).
+           MOVE 02                TO W01-REG-MM(2).
+           MOVE 02                TO W01-REG-DD(2).
+           MOVE 09                TO W01-REG-HH(2).
+           MOVE 15                TO W01-REG-MIN(2).
+           MOVE 05                TO W01-REG-SS(2).
+
+           MOVE 100003 TO W01-RID(3).
+           MOVE "PAT"             TO W01-FIRST-NM(3).
+           MOVE "DEMOUSER"        TO W01-LAST-NM(3).
+           MOVE 333445555         TO W01-SSN(3).
+           MOVE 2026              TO W01-REG-YYYY(3).
+           MOVE 03                TO W01-REG-MM(3).
+           MOVE 10                TO W01-REG-DD(3).
+           MOVE 10                TO W01-REG-HH(3).
+           MOVE 00                TO W01-REG-MIN(3).
+           MOVE 45                TO W01-REG-SS(3).
+
+           MOVE 100004 TO W01-RID(4).
+           MOVE "LEE"             TO W01-FIRST-NM(4).
+           MOVE "TESTCASE"        TO W01-LAST-NM(4).
+           MOVE 444556666         TO W01-SSN(4).
+           MOVE 2026              TO W01-REG-YYYY(4).
+           MOVE 04                TO W01-REG-MM(4).
+           MOVE 20                TO W01-REG-DD(4).
+           MOVE 11                TO W01-REG-HH(4).
+           MOVE 45                TO W01-REG-MIN(4).
+           MOVE 30                TO W01-REG-SS(4).
+
+           MOVE 100005 TO W01-RID(5).
+           MOVE "ALEX"            TO W01-FIRST-NM(5).
+           MOVE "FIXTURE"         TO W01-LAST-NM(5).
+           MOVE 555667777         TO W01-SSN(5).
+           MOVE 2026              TO W01-REG-YYYY(5).
+           MOVE 05                TO W01-REG-MM(5).
+           MOVE 05                TO W01-REG-DD(5).
+           MOVE 12                TO W01-REG-HH(5).
+           MOVE 10                TO W01-REG-MIN(5).
+           MOVE 50                TO W01-REG-SS(5).
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONNECT-DATABASE
+      ******************************************************************
+       2000-CONNECT-DATABASE.
+           CALL "DBCONN" USING
+               BY REFERENCE WS-CALLER-ID
+               BY REFERENCE PGCONN
+               BY REFERENCE WS-CONN-STATUS
+           END-CALL.
+
+           IF WS-CONN-STATUS NOT EQUAL ZERO THEN
+               DISPLAY "ERROR: PGCOB UNABLE TO ESTABLISH CONNECTION"
+                   UPON SYSERR
+               END-DISPLAY
+               GO TO BAIL
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-LOAD-REGISTRANTS -- INSERT EACH SAMPLE ROW VIA PQEXECPARAMS
+      ******************************************************************
+       3000-LOAD-REGISTRANTS.
+           PERFORM 3100-INSERT-ONE-ROW THRU 3100-EXIT
+               VARYING WR-IDX FROM 1 BY 1
+               UNTIL WR-IDX GREATER WR-ROW-COUNT.
+
+           DISPLAY "ROWS LOADED:        " WS-ROWS-LOADED END-DISPLAY.
+       3000-EXIT.
+           EXIT.
+
+       3100-INSERT-ONE-ROW.
+      *----------------------------------------------------------------
+      * PQEXECPARAMS READS A TEXT-FORMAT PARAMETER AS A NUL-TERMINATED
+      * C STRING, NOT AS A FIXED-LENGTH BUFFER -- A PLAIN MOVE PADS
+      * WS-PARAM-VALUE WITH SPACES BUT NEVER LAYS DOWN A NUL, SO EACH
+      * PARAMETER VALUE IS BUILT WITH AN EXPLICIT X"00" TERMINATOR.
+      *----------------------------------------------------------------
+           STRING W01-RID(WR-IDX) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(1)
+           END-STRING.
+           STRING W01-FIRST-NM(WR-IDX) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(2)
+           END-STRING.
+           STRING W01-LAST-NM(WR-IDX) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(3)
+           END-STRING.
+           STRING W01-SSN(WR-IDX) DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(4)
+           END-STRING.
+
+           STRING
+               W01-REG-YYYY(WR-IDX)  DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-MM(WR-IDX)    DELIMITED BY SIZE
+               "-"                   DELIMITED BY SIZE
+               W01-REG-DD(WR-IDX)    DELIMITED BY SIZE
+               " "                   DELIMITED BY SIZE
+               W01-REG-HH(WR-IDX)    DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-MIN(WR-IDX)   DELIMITED BY SIZE
+               ":"                   DELIMITED BY SIZE
+               W01-REG-SS(WR-IDX)    DELIMITED BY SIZE
+               INTO WS-REG-TS-TEXT
+           END-STRING.
+           STRING WS-REG-TS-TEXT DELIMITED BY SIZE
+               X"00" DELIMITED BY SIZE
+               INTO WS-PARAM-VALUE(5)
+           END-STRING.
+
+           SET WS-PARAM-PTR(1) TO ADDRESS OF WS-PARAM-VALUE(1).
+           SET WS-PARAM-PTR(2) TO ADDRESS OF WS-PARAM-VALUE(2).
+           SET WS-PARAM-PTR(3) TO ADDRESS OF WS-PARAM-VALUE(3).
+           SET WS-PARAM-PTR(4) TO ADDRESS OF WS-PARAM-VALUE(4).
+           SET WS-PARAM-PTR(5) TO ADDRESS OF WS-PARAM-VALUE(5).
+
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE WS-INSERT-SQL
+               BY VALUE WS-NPARAMS
+               BY VALUE 0
+               BY REFERENCE WS-PARAM-PTRS
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES
+           END-CALL.
+
+           CALL "SSNMASK" USING
+               BY REFERENCE W01-SSN(WR-IDX)
+               BY REFERENCE WS-MASKED-SSN
+           END-CALL.
+
+           CALL "PQresultStatus" USING
+               BY VALUE PGRES
+               RETURNING WS-CALL-RESULT
+           END-CALL.
+
+           IF WS-CALL-RESULT EQUAL 1 OR WS-CALL-RESULT EQUAL 2
+               ADD 1 TO WS-ROWS-LOADED
+               DISPLAY
+                   "LOADED RID " W01-RID(WR-IDX)
+                   " SSN " WS-MASKED-SSN
+               END-DISPLAY
+           ELSE
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING RESPTR
+               END-CALL
+               SET ADDRESS OF RESSTR TO RESPTR
+               STRING RESSTR DELIMITED BY X"00" INTO ANSWER END-STRING
+               DISPLAY
+                   "INSERT FAILED FOR RID " W01-RID(WR-IDX)
+                   ": " FUNCTION TRIM(ANSWER)
+                   UPON SYSERR
+               END-DISPLAY
+           END-IF.
+
+           CALL "PQclear" USING BY VALUE PGRES END-CALL.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE -- CLOSE THE CONNECTION AND END THE RUN
+      ******************************************************************
+       8000-TERMINATE.
+           CALL "PQfinish" USING BY VALUE PGCONN END-CALL.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * BAIL -- COMMON ABEND EXIT FOR UNRECOVERABLE CONNECTION ERRORS
+      ******************************************************************
+       BAIL.
+           STOP RUN RETURNING 1.
+
+       END PROGRAM PGCOB.
